@@ -0,0 +1,21 @@
+      *=============================================================
+      *COVID19D DETAIL RECORD LAYOUT - ONE ROW PER COUNTRY PER DATE
+      *USING THIS COPY, EXAMPLE:
+      * COPY COVID19D REPLACING   ==:TAG1:== BY ==COVID19D==
+      *                           ==:TAG2:== BY ==CV==.
+      *=============================================================
+       01  :TAG1:-REC.
+           03 :TAG2:-CODE-DATE.
+              05 :TAG2:-CODE        PIC X(05).
+              05 :TAG2:-DATE.
+                 07 :TAG2:-DATE-YEAR   PIC 9(04).
+                 07 :TAG2:-DATE-MONTH  PIC 9(02).
+                 07 :TAG2:-DATE-DAY    PIC 9(02).
+           03 :TAG2:-NEW-CONFIRMED     PIC 9(09)   COMP-3.
+           03 :TAG2:-TOTAL-CONFIRMED   PIC 9(09)   COMP-3.
+           03 :TAG2:-NEW-DEATHS        PIC 9(09)   COMP-3.
+           03 :TAG2:-TOTAL-DEATHS      PIC 9(09)   COMP-3.
+           03 :TAG2:-NEW-RECOVERED     PIC 9(09)   COMP-3.
+           03 :TAG2:-TOTAL-RECOVERED   PIC 9(09)   COMP-3.
+      *    ACTIVE = TOTAL-CONFIRMED - TOTAL-DEATHS - TOTAL-RECOVERED **
+           03 :TAG2:-ACTIVE-CASES      PIC S9(09)  COMP-3.
