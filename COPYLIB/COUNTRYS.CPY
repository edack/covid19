@@ -0,0 +1,10 @@
+      *=============================================================
+      *COUNTRYS MASTER RECORD LAYOUT
+      *USING THIS COPY, EXAMPLE:
+      * COPY COUNTRYS REPLACING   ==:TAG1:== BY ==COUNTRYS==
+      *                           ==:TAG2:== BY ==C==.
+      *=============================================================
+       01  :TAG1:-REC.
+           03 :TAG2:-CODE           PIC X(05).
+           03 :TAG2:-NAME           PIC X(50).
+           03 :TAG2:-SLUG           PIC X(50).
