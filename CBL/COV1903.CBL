@@ -0,0 +1,250 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1903.
+       AUTHOR.        Georges B.
+      *Report Covid19 Daily Details by Country ...
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+      *
+           SELECT COVID19D-FILE ASSIGN TO COVID19D
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS CV-CODE-DATE
+              ALTERNATE RECORD KEY IS CV-DATE
+                                  WITH DUPLICATES
+              FILE STATUS    IS WS-COVID19D-STATUS
+           .
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           03 CV-DATE-O           PIC X(10).
+           03 FILLER              PIC X(02).
+           03 C-NAME-O            PIC X(30).
+           03 FILLER              PIC X(02).
+           03 NEW-CONFIRMED-O     PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 TOTAL-CONFIRMED-O   PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 NEW-DEATHS-O        PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 TOTAL-DEATHS-O      PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 NEW-RECOVERED-O     PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 TOTAL-RECOVERED-O   PIC ZZZ,ZZZ,ZZ9.
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
+                               ==:TAG2:== BY ==CV==.
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COUNTRYS-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC              PIC X VALUE SPACE.
+           03 WS-PAGE-BREAK        PIC 9(02) VALUE 65.
+      *
+       01  WS-DATE-RANGE.
+           03 WS-DATE-FROM-NUM     PIC 9(08) VALUE ZEROS.
+           03 WS-DATE-TO-NUM       PIC 9(08) VALUE ZEROS.
+           03 WS-CURR-DATE-NUM.
+               05 WS-CURR-YEAR     PIC 9(04).
+               05 WS-CURR-MONTH    PIC 9(02).
+               05 WS-CURR-DAY      PIC 9(02).
+      *
+       01  COUNTERS.
+           03 WS-COVID19D-T-RECS   PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-PG-WRITTEN-LINES  PIC 9(02) VALUE ZEROS.
+           03 WS-PAGE-NUMBER       PIC 9(05) VALUE ZEROS.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
+       COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
+                                   ==:TAG1:==     BY =='/'==.
+      *
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(16) VALUE 'COV1903'.
+           03 TITLE-1              PIC X(40) VALUE
+                '*** COVID19 DAILY DETAIL REPORT *** '.
+           03 FILLER               PIC X(08) VALUE 'Date: '.
+           03 DATE-1               PIC X(10).
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'Time: '.
+           03 TIME-1               PIC X(08).
+           03 FILLER               PIC X(04).
+           03 FILLER               PIC X(07) VALUE 'Page: '.
+           03 PAGE-NUMBER          PIC ZZZZ9.
+           03 FILLER               PIC X(28).
+      *
+       01  WS-HEADER-2.
+           03 FILLER               PIC X(10) VALUE 'DATE'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(30) VALUE 'COUNTRY'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'NEW CONF'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'TOT CONF'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'NEW DEATH'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'TOT DEATH'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'NEW RECOV'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'TOT RECOV'.
+      *
+       01  WS-HEADER-3.
+           03 FILLER               PIC X(10) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(30) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+      *
+       01  WS-TRAILER-1.
+           03 FILLER               PIC X(30) VALUE
+                        '*** End of COVID19D Report. '.
+           03 COVID19D-T-RECS      PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(30) VALUE
+                        ' Records were found. ***'.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-FILE
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN OUTPUT PRINT-LINE
+           ACCEPT WS-DATE-FROM-NUM
+           ACCEPT WS-DATE-TO-NUM
+           IF WS-DATE-TO-NUM = ZEROS
+             MOVE 99999999        TO WS-DATE-TO-NUM
+           END-IF
+           DISPLAY '*** WS-DATE-FROM-NUM: ' WS-DATE-FROM-NUM
+           DISPLAY '*** WS-DATE-TO-NUM: '   WS-DATE-TO-NUM
+           MOVE WS-DATE-FROM-NUM        TO CV-DATE
+           START COVID19D-FILE KEY IS NOT LESS THAN CV-DATE
+             INVALID KEY
+               MOVE 'Y'                   TO LASTREC
+           END-START
+           .
+      *
+       WRITE-HEADERS.
+      *    GET DATE ....
+           MOVE SPACES                  TO PRINT-REC
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
+           MOVE WS-CURRENT-DAY          TO WS-CURRENT-DAY-O
+           MOVE WS-CURRENT-YEAR         TO WS-CURRENT-YEAR-O
+      *
+           MOVE WS-CURRENT-HOURS        TO WS-CURRENT-HOURS-O
+           MOVE WS-CURRENT-MINUTES      TO WS-CURRENT-MINUTES-O
+           MOVE WS-CURRENT-SECONDS      TO WS-CURRENT-SECONDS-O
+      *
+           MOVE WS-CURRENT-DATE-O       TO DATE-1
+           MOVE WS-CURRENT-TIME-O       TO TIME-1
+      *
+           ADD 1                        TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER          TO PAGE-NUMBER
+      *
+           WRITE PRINT-REC            FROM WS-HEADER-1
+                 AFTER ADVANCING PAGE
+           WRITE PRINT-REC            FROM WS-HEADER-2
+           WRITE PRINT-REC            FROM WS-HEADER-3
+           MOVE 3                       TO WS-PG-WRITTEN-LINES
+           .
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+                IF WS-CURR-DATE-NUM > WS-DATE-TO-NUM
+                  MOVE 'Y'              TO LASTREC
+                ELSE
+                  PERFORM WRITE-RECORD
+                  PERFORM READ-RECORD
+                END-IF
+            END-PERFORM
+           .
+      *
+       WRITE-TRAILERS.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-COVID19D-T-RECS      TO COVID19D-T-RECS
+           WRITE PRINT-REC            FROM WS-TRAILER-1
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COVID19D-FILE
+                        COUNTRYS-FILE
+                        PRINT-LINE
+           GOBACK
+           .
+      *
+       READ-RECORD.
+           READ COVID19D-FILE NEXT RECORD
+                AT END       MOVE 'Y' TO LASTREC
+                NOT AT END
+                  MOVE CV-DATE-YEAR  TO WS-CURR-YEAR
+                  MOVE CV-DATE-MONTH TO WS-CURR-MONTH
+                  MOVE CV-DATE-DAY   TO WS-CURR-DAY
+           END-READ
+           .
+      *
+       WRITE-RECORD.
+           IF WS-PG-WRITTEN-LINES > WS-PAGE-BREAK
+             PERFORM WRITE-HEADERS
+             MOVE 0           TO WS-PG-WRITTEN-LINES
+           END-IF
+      *
+           MOVE CV-CODE       TO C-CODE
+           READ COUNTRYS-FILE
+               INVALID KEY MOVE SPACES TO C-NAME
+           END-READ
+      *
+           MOVE SPACES       TO PRINT-REC
+           STRING CV-DATE-YEAR  '-' CV-DATE-MONTH '-' CV-DATE-DAY
+                  DELIMITED BY SIZE
+                  INTO CV-DATE-O
+           END-STRING
+           MOVE C-NAME              TO C-NAME-O
+           MOVE CV-NEW-CONFIRMED    TO NEW-CONFIRMED-O
+           MOVE CV-TOTAL-CONFIRMED  TO TOTAL-CONFIRMED-O
+           MOVE CV-NEW-DEATHS       TO NEW-DEATHS-O
+           MOVE CV-TOTAL-DEATHS     TO TOTAL-DEATHS-O
+           MOVE CV-NEW-RECOVERED    TO NEW-RECOVERED-O
+           MOVE CV-TOTAL-RECOVERED  TO TOTAL-RECOVERED-O
+      *
+           WRITE PRINT-REC
+           ADD 1             TO WS-PG-WRITTEN-LINES
+           ADD 1             TO WS-COVID19D-T-RECS
+           .
+      *
