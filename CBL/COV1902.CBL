@@ -1,7 +1,7 @@
       *==============================
        IDENTIFICATION DIVISION.
       *==============================
-       PROGRAM-ID.    COV1902
+       PROGRAM-ID.    COV1902.
        AUTHOR.        Georges B.
       *Report Covid19 Countries ...
       *==============================
@@ -42,6 +42,10 @@
        01 FLAGS.
            03 LASTREC              PIC X VALUE SPACE.
            03 WS-PAGE-BREAK        PIC 9(02) VALUE 65.
+      *
+       01  WS-PARMS.
+           03 WS-FILTER-CODE       PIC X(05) VALUE SPACES.
+           03 WS-PAGE-BREAK-PARM   PIC 9(02) VALUE ZEROS.
       *
        01  COUNTERS.
            03 WS-COUNTRYS-T-RECS   PIC 9(05) COMP-3 VALUE ZEROES.
@@ -90,6 +94,15 @@
        PROCEDURE DIVISION.
       *==============================
        OPEN-FILES.
+           DISPLAY '*** Enter Country Code Filter (blank for all): '
+           ACCEPT WS-FILTER-CODE
+           DISPLAY '*** WS-FILTER-CODE: ' WS-FILTER-CODE
+           DISPLAY '*** Enter Page-Break Length (blank for default): '
+           ACCEPT WS-PAGE-BREAK-PARM
+           IF WS-PAGE-BREAK-PARM > 0
+             MOVE WS-PAGE-BREAK-PARM TO WS-PAGE-BREAK
+           END-IF
+           DISPLAY '*** WS-PAGE-BREAK: ' WS-PAGE-BREAK
            OPEN INPUT  COUNTRYS-FILE
            OPEN OUTPUT PRINT-LINE
            .
@@ -142,25 +155,30 @@
        READ-RECORD.
            READ COUNTRYS-FILE
                 AT END       MOVE 'Y' TO LASTREC
-                NOT AT END   ADD 1 TO WS-COUNTRYS-T-RECS
            END-READ
            .
       *
        WRITE-RECORD.
-           IF WS-PG-WRITTEN-LINES > WS-PAGE-BREAK
-             PERFORM WRITE-HEADERS
-             MOVE 0           TO WS-PG-WRITTEN-LINES
-           END-IF
+           IF WS-FILTER-CODE NOT = SPACES
+              AND C-CODE NOT = WS-FILTER-CODE
+             CONTINUE
+           ELSE
+             ADD 1             TO WS-COUNTRYS-T-RECS
+             IF WS-PG-WRITTEN-LINES > WS-PAGE-BREAK
+               PERFORM WRITE-HEADERS
+               MOVE 0           TO WS-PG-WRITTEN-LINES
+             END-IF
 
-      *    DISPLAY 'Country Code: ' C-CODE
-      *    DISPLAY 'Country Name: ' C-NAME
-      *    DISPLAY 'Country Slug: ' C-SLUG
-           MOVE SPACES       TO PRINT-REC
-           MOVE C-CODE       TO C-CODE-O
-           MOVE C-NAME       TO C-NAME-O
-           MOVE C-SLUG       TO C-SLUG-O
+      *      DISPLAY 'Country Code: ' C-CODE
+      *      DISPLAY 'Country Name: ' C-NAME
+      *      DISPLAY 'Country Slug: ' C-SLUG
+             MOVE SPACES       TO PRINT-REC
+             MOVE C-CODE       TO C-CODE-O
+             MOVE C-NAME       TO C-NAME-O
+             MOVE C-SLUG       TO C-SLUG-O
 
-           WRITE PRINT-REC
-           ADD 1             TO WS-PG-WRITTEN-LINES
+             WRITE PRINT-REC
+             ADD 1             TO WS-PG-WRITTEN-LINES
+           END-IF
            .
       *
\ No newline at end of file
