@@ -0,0 +1,122 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1909.
+       AUTHOR.        Georges B.
+      *Convert COVID19D Master From Zoned To Packed-Decimal Layout .
+      *One-time unload/reload utility: run once when cutting over to
+      *the COMP-3 COVID19D.CPY layout, against a copy of the master
+      *still in the old zoned-decimal layout, before COV1901/1903/
+      *1904/1905/1907/1908 are run against the new layout.
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT COVID19D-OLD ASSIGN TO COVID19DI
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS OV-CODE-DATE
+              FILE STATUS    IS WS-OLD-STATUS
+           .
+      *
+           SELECT COVID19D-FILE ASSIGN TO COVID19DO
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS CV-CODE-DATE
+              ALTERNATE RECORD KEY IS CV-DATE
+                                  WITH DUPLICATES
+              FILE STATUS    IS WS-COVID19D-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+      *    OLD (PRE-COMP-3) LAYOUT - ZONED-DECIMAL COUNTERS *********
+       FD  COVID19D-OLD.
+       01  COVID19D-OLD-REC.
+           03 OV-CODE-DATE.
+              05 OV-CODE            PIC X(05).
+              05 OV-DATE.
+                 07 OV-DATE-YEAR    PIC 9(04).
+                 07 OV-DATE-MONTH   PIC 9(02).
+                 07 OV-DATE-DAY     PIC 9(02).
+           03 OV-NEW-CONFIRMED      PIC 9(09).
+           03 OV-TOTAL-CONFIRMED    PIC 9(09).
+           03 OV-NEW-DEATHS         PIC 9(09).
+           03 OV-TOTAL-DEATHS       PIC 9(09).
+           03 OV-NEW-RECOVERED      PIC 9(09).
+           03 OV-TOTAL-RECOVERED    PIC 9(09).
+           03 OV-ACTIVE-CASES       PIC S9(09).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
+                               ==:TAG2:== BY ==CV==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-OLD-STATUS           PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC              PIC X VALUE SPACE.
+      *
+       01  COUNTERS.
+           03 WS-RECS-CONVERTED    PIC 9(07) COMP-3 VALUE ZEROES.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           OPEN INPUT  COVID19D-OLD
+           OPEN OUTPUT COVID19D-FILE
+           .
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-OLD-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM WRITE-NEW-RECORD
+                PERFORM READ-OLD-RECORD
+            END-PERFORM
+           .
+      *
+       WRITE-TRAILERS.
+           DISPLAY '*** COV1909 Records Converted: '
+                   WS-RECS-CONVERTED
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COVID19D-OLD
+                        COVID19D-FILE
+           GOBACK
+           .
+      *
+       READ-OLD-RECORD.
+           READ COVID19D-OLD NEXT RECORD
+                AT END       MOVE 'Y' TO LASTREC
+           END-READ
+           .
+      *
+       WRITE-NEW-RECORD.
+           MOVE OV-CODE             TO CV-CODE
+           MOVE OV-DATE-YEAR        TO CV-DATE-YEAR
+           MOVE OV-DATE-MONTH       TO CV-DATE-MONTH
+           MOVE OV-DATE-DAY         TO CV-DATE-DAY
+           MOVE OV-NEW-CONFIRMED    TO CV-NEW-CONFIRMED
+           MOVE OV-TOTAL-CONFIRMED  TO CV-TOTAL-CONFIRMED
+           MOVE OV-NEW-DEATHS       TO CV-NEW-DEATHS
+           MOVE OV-TOTAL-DEATHS     TO CV-TOTAL-DEATHS
+           MOVE OV-NEW-RECOVERED    TO CV-NEW-RECOVERED
+           MOVE OV-TOTAL-RECOVERED  TO CV-TOTAL-RECOVERED
+           MOVE OV-ACTIVE-CASES     TO CV-ACTIVE-CASES
+      *
+           WRITE COVID19D-REC
+           IF WS-COVID19D-STATUS > 0
+             DISPLAY '*** Error WRITE COVID19D: '
+                     WS-COVID19D-STATUS
+           ELSE
+             ADD 1                  TO WS-RECS-CONVERTED
+           END-IF
+           .
+      *
