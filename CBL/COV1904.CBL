@@ -0,0 +1,279 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1904.
+       AUTHOR.        Georges B.
+      *Report Covid19 Top-N Country Ranking ...
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+      *
+           SELECT COVID19D-FILE ASSIGN TO COVID19D
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS CV-CODE-DATE
+              ALTERNATE RECORD KEY IS CV-DATE
+                                  WITH DUPLICATES
+              FILE STATUS    IS WS-COVID19D-STATUS
+           .
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           03 RANK-O              PIC ZZZ9.
+           03 FILLER              PIC X(02).
+           03 C-CODE-O            PIC X(05).
+           03 FILLER              PIC X(02).
+           03 C-NAME-O            PIC X(30).
+           03 FILLER              PIC X(02).
+           03 TOTAL-CONFIRMED-O   PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 TOTAL-DEATHS-O      PIC ZZZ,ZZZ,ZZ9.
+      *
+       SD  SORT-WORK-FILE.
+       01  SD-REC.
+           03 SD-SORT-KEY         PIC 9(09).
+           03 SD-CV-CODE          PIC X(05).
+           03 SD-TOTAL-CONFIRMED  PIC 9(09).
+           03 SD-TOTAL-DEATHS     PIC 9(09).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
+                               ==:TAG2:== BY ==CV==.
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COUNTRYS-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC              PIC X VALUE SPACE.
+           03 WS-PAGE-BREAK        PIC 9(02) VALUE 65.
+           03 WS-SORT-OPTION       PIC X VALUE 'C'.
+      *    C=RANK BY TOTAL CONFIRMED, D=RANK BY TOTAL DEATHS ***
+            88 WS-SORT-BY-CONFIRMED VALUE 'C'.
+            88 WS-SORT-BY-DEATHS    VALUE 'D'.
+      *
+       01  WS-MAX-DATE-DATA.
+           03 WS-MAX-DATE          PIC X(08) VALUE LOW-VALUES.
+           03 WS-CURR-DATE         PIC X(08).
+      *
+       01  COUNTERS.
+           03 WS-COVID19D-T-RECS   PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-RANK              PIC 9(05) VALUE ZEROS.
+           03 WS-PG-WRITTEN-LINES  PIC 9(02) VALUE ZEROS.
+           03 WS-PAGE-NUMBER       PIC 9(05) VALUE ZEROS.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
+       COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
+                                   ==:TAG1:==     BY =='/'==.
+      *
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(16) VALUE 'COV1904'.
+           03 TITLE-1              PIC X(40) VALUE
+                '*** COUNTRY RANKING REPORT *** '.
+           03 FILLER               PIC X(08) VALUE 'Date: '.
+           03 DATE-1               PIC X(10).
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'Time: '.
+           03 TIME-1               PIC X(08).
+           03 FILLER               PIC X(04).
+           03 FILLER               PIC X(07) VALUE 'Page: '.
+           03 PAGE-NUMBER          PIC ZZZZ9.
+           03 FILLER               PIC X(28).
+      *
+       01  WS-HEADER-2.
+           03 FILLER               PIC X(04) VALUE 'RANK'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(05) VALUE 'CODE'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(30) VALUE 'COUNTRY'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'TOT CONF'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'TOT DEATH'.
+      *
+       01  WS-HEADER-3.
+           03 FILLER               PIC X(04) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(05) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(30) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+      *
+       01  WS-TRAILER-1.
+           03 FILLER               PIC X(30) VALUE
+                        '*** End of Ranking Report. '.
+           03 COVID19D-T-RECS      PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(30) VALUE
+                        ' Countries were ranked. ***'.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           ACCEPT WS-SORT-OPTION
+           IF WS-SORT-BY-CONFIRMED OR WS-SORT-BY-DEATHS
+             CONTINUE
+           ELSE
+             MOVE 'C'             TO WS-SORT-OPTION
+           END-IF
+           DISPLAY '*** WS-SORT-OPTION: ' WS-SORT-OPTION
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN OUTPUT PRINT-LINE
+           .
+      *
+       FIND-MAX-DATE.
+           OPEN INPUT COVID19D-FILE
+           PERFORM READ-FOR-MAX
+           PERFORM UNTIL LASTREC = 'Y'
+             IF WS-CURR-DATE > WS-MAX-DATE
+               MOVE WS-CURR-DATE  TO WS-MAX-DATE
+             END-IF
+             PERFORM READ-FOR-MAX
+           END-PERFORM
+           CLOSE COVID19D-FILE
+           MOVE SPACE               TO LASTREC
+           .
+      *
+       DO-SORT.
+           SORT SORT-WORK-FILE
+                ON DESCENDING KEY SD-SORT-KEY
+                INPUT PROCEDURE SELECT-RECORDS
+                OUTPUT PROCEDURE PRINT-RANKED-RECORDS
+           .
+      *
+       WRITE-TRAILERS.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-COVID19D-T-RECS      TO COVID19D-T-RECS
+           WRITE PRINT-REC            FROM WS-TRAILER-1
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COUNTRYS-FILE
+                        PRINT-LINE
+           GOBACK
+           .
+      *
+       READ-FOR-MAX.
+           READ COVID19D-FILE NEXT RECORD
+                AT END      MOVE 'Y' TO LASTREC
+                NOT AT END  MOVE CV-DATE TO WS-CURR-DATE
+           END-READ
+           .
+      *
+       SELECT-RECORDS.
+           OPEN INPUT COVID19D-FILE
+           PERFORM READ-FOR-SORT
+           PERFORM UNTIL LASTREC = 'Y'
+             IF WS-CURR-DATE = WS-MAX-DATE
+                AND CV-CODE NOT = 'WORLD'
+               MOVE CV-CODE            TO SD-CV-CODE
+               MOVE CV-TOTAL-CONFIRMED TO SD-TOTAL-CONFIRMED
+               MOVE CV-TOTAL-DEATHS    TO SD-TOTAL-DEATHS
+               IF WS-SORT-BY-DEATHS
+                 MOVE CV-TOTAL-DEATHS    TO SD-SORT-KEY
+               ELSE
+                 MOVE CV-TOTAL-CONFIRMED TO SD-SORT-KEY
+               END-IF
+               RELEASE SD-REC
+               ADD 1                   TO WS-COVID19D-T-RECS
+             END-IF
+             PERFORM READ-FOR-SORT
+           END-PERFORM
+           CLOSE COVID19D-FILE
+           MOVE SPACE                  TO LASTREC
+           .
+      *
+       READ-FOR-SORT.
+           READ COVID19D-FILE NEXT RECORD
+                AT END      MOVE 'Y' TO LASTREC
+                NOT AT END  MOVE CV-DATE TO WS-CURR-DATE
+           END-READ
+           .
+      *
+       PRINT-RANKED-RECORDS.
+           PERFORM WRITE-HEADERS
+           PERFORM RETURN-SORTED-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+             PERFORM WRITE-RANK-RECORD
+             PERFORM RETURN-SORTED-RECORD
+           END-PERFORM
+           .
+      *
+       RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+                AT END MOVE 'Y' TO LASTREC
+           END-RETURN
+           .
+      *
+       WRITE-HEADERS.
+      *    GET DATE ....
+           MOVE SPACES                  TO PRINT-REC
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
+           MOVE WS-CURRENT-DAY          TO WS-CURRENT-DAY-O
+           MOVE WS-CURRENT-YEAR         TO WS-CURRENT-YEAR-O
+      *
+           MOVE WS-CURRENT-HOURS        TO WS-CURRENT-HOURS-O
+           MOVE WS-CURRENT-MINUTES      TO WS-CURRENT-MINUTES-O
+           MOVE WS-CURRENT-SECONDS      TO WS-CURRENT-SECONDS-O
+      *
+           MOVE WS-CURRENT-DATE-O       TO DATE-1
+           MOVE WS-CURRENT-TIME-O       TO TIME-1
+      *
+           ADD 1                        TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER          TO PAGE-NUMBER
+      *
+           WRITE PRINT-REC            FROM WS-HEADER-1
+                 AFTER ADVANCING PAGE
+           WRITE PRINT-REC            FROM WS-HEADER-2
+           WRITE PRINT-REC            FROM WS-HEADER-3
+           MOVE 3                       TO WS-PG-WRITTEN-LINES
+           .
+      *
+       WRITE-RANK-RECORD.
+           IF WS-PG-WRITTEN-LINES > WS-PAGE-BREAK
+             PERFORM WRITE-HEADERS
+             MOVE 0           TO WS-PG-WRITTEN-LINES
+           END-IF
+      *
+           ADD 1               TO WS-RANK
+           MOVE SD-CV-CODE     TO C-CODE
+           READ COUNTRYS-FILE
+               INVALID KEY MOVE SPACES TO C-NAME
+           END-READ
+      *
+           MOVE SPACES             TO PRINT-REC
+           MOVE WS-RANK            TO RANK-O
+           MOVE SD-CV-CODE         TO C-CODE-O
+           MOVE C-NAME             TO C-NAME-O
+           MOVE SD-TOTAL-CONFIRMED TO TOTAL-CONFIRMED-O
+           MOVE SD-TOTAL-DEATHS    TO TOTAL-DEATHS-O
+      *
+           WRITE PRINT-REC
+           ADD 1             TO WS-PG-WRITTEN-LINES
+           .
+      *
