@@ -0,0 +1,221 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1907.
+       AUTHOR.        Georges B.
+      *Report Covid19 Missing-Data Gaps Across Countries ...
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *
+           SELECT COVID19D-FILE ASSIGN TO COVID19D
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS DYNAMIC
+              RECORD KEY     IS CV-CODE-DATE
+              ALTERNATE RECORD KEY IS CV-DATE
+                                  WITH DUPLICATES
+              FILE STATUS    IS WS-COVID19D-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           03 C-CODE-O            PIC X(05).
+           03 FILLER              PIC X(02).
+           03 C-NAME-O            PIC X(50).
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
+                               ==:TAG2:== BY ==CV==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COUNTRYS-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC              PIC X VALUE SPACE.
+           03 WS-PAGE-BREAK        PIC 9(02) VALUE 65.
+      *
+       01  WS-MAX-DATE-DATA.
+           03 WS-MAX-DATE          PIC X(08) VALUE LOW-VALUES.
+           03 WS-CURR-DATE         PIC X(08).
+      *
+       01  WS-PARMS.
+           03 WS-AS-OF-DATE-NUM    PIC 9(08) VALUE ZEROS.
+      *
+       01  COUNTERS.
+           03 WS-COUNTRYS-T-RECS   PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-GAPS-FOUND        PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-PG-WRITTEN-LINES  PIC 9(02) VALUE ZEROS.
+           03 WS-PAGE-NUMBER       PIC 9(05) VALUE ZEROS.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
+       COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
+                                   ==:TAG1:==     BY =='/'==.
+      *
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(16) VALUE 'COV1907'.
+           03 TITLE-1              PIC X(40) VALUE
+                '*** MISSING-DATA GAP REPORT *** '.
+           03 FILLER               PIC X(08) VALUE 'Date: '.
+           03 DATE-1               PIC X(10).
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'Time: '.
+           03 TIME-1               PIC X(08).
+           03 FILLER               PIC X(04).
+           03 FILLER               PIC X(07) VALUE 'Page: '.
+           03 PAGE-NUMBER          PIC ZZZZ9.
+           03 FILLER               PIC X(28).
+      *
+       01  WS-HEADER-2.
+           03 FILLER               PIC X(05) VALUE 'CODE'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(50) VALUE
+                'COUNTRY MISSING DATA FOR AS-OF DATE'.
+      *
+       01  WS-HEADER-3.
+           03 FILLER               PIC X(05) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(50) VALUE ALL '='.
+      *
+       01  WS-TRAILER-1.
+           03 FILLER               PIC X(30) VALUE
+                        '*** End of Gap Report. '.
+           03 GAPS-FOUND-O         PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(30) VALUE
+                        ' Countries have no data. ***'.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           DISPLAY '*** Enter As-Of Date YYYYMMDD (blank=latest): '
+           ACCEPT WS-AS-OF-DATE-NUM
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN OUTPUT PRINT-LINE
+           IF WS-AS-OF-DATE-NUM = ZEROS
+             PERFORM FIND-MAX-DATE
+             MOVE WS-MAX-DATE        TO WS-AS-OF-DATE-NUM
+           END-IF
+           DISPLAY '*** WS-AS-OF-DATE-NUM: ' WS-AS-OF-DATE-NUM
+           .
+      *
+       WRITE-HEADERS.
+      *    GET DATE ....
+           MOVE SPACES                  TO PRINT-REC
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
+           MOVE WS-CURRENT-DAY          TO WS-CURRENT-DAY-O
+           MOVE WS-CURRENT-YEAR         TO WS-CURRENT-YEAR-O
+      *
+           MOVE WS-CURRENT-HOURS        TO WS-CURRENT-HOURS-O
+           MOVE WS-CURRENT-MINUTES      TO WS-CURRENT-MINUTES-O
+           MOVE WS-CURRENT-SECONDS      TO WS-CURRENT-SECONDS-O
+      *
+           MOVE WS-CURRENT-DATE-O       TO DATE-1
+           MOVE WS-CURRENT-TIME-O       TO TIME-1
+      *
+           ADD 1                        TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER          TO PAGE-NUMBER
+      *
+           WRITE PRINT-REC            FROM WS-HEADER-1
+                 AFTER ADVANCING PAGE
+           WRITE PRINT-REC            FROM WS-HEADER-2
+           WRITE PRINT-REC            FROM WS-HEADER-3
+           MOVE 3                       TO WS-PG-WRITTEN-LINES
+           .
+      *
+       READ-NEXT-COUNTRY.
+           OPEN INPUT COVID19D-FILE
+           PERFORM READ-COUNTRY-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM CHECK-FOR-GAP
+                PERFORM READ-COUNTRY-RECORD
+            END-PERFORM
+           CLOSE COVID19D-FILE
+           .
+      *
+       WRITE-TRAILERS.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-GAPS-FOUND           TO GAPS-FOUND-O
+           WRITE PRINT-REC            FROM WS-TRAILER-1
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COUNTRYS-FILE
+                        PRINT-LINE
+           GOBACK
+           .
+      *
+       FIND-MAX-DATE.
+           OPEN INPUT COVID19D-FILE
+           PERFORM READ-FOR-MAX
+           PERFORM UNTIL LASTREC = 'Y'
+             IF WS-CURR-DATE > WS-MAX-DATE
+               MOVE WS-CURR-DATE  TO WS-MAX-DATE
+             END-IF
+             PERFORM READ-FOR-MAX
+           END-PERFORM
+           CLOSE COVID19D-FILE
+           MOVE SPACE               TO LASTREC
+           .
+      *
+       READ-FOR-MAX.
+           READ COVID19D-FILE NEXT RECORD
+                AT END      MOVE 'Y' TO LASTREC
+                NOT AT END  MOVE CV-DATE TO WS-CURR-DATE
+           END-READ
+           .
+      *
+       READ-COUNTRY-RECORD.
+           READ COUNTRYS-FILE NEXT RECORD
+                AT END       MOVE 'Y' TO LASTREC
+                NOT AT END   ADD 1 TO WS-COUNTRYS-T-RECS
+           END-READ
+           .
+      *
+       CHECK-FOR-GAP.
+           IF C-CODE NOT = 'WORLD'
+             MOVE C-CODE                  TO CV-CODE
+             MOVE WS-AS-OF-DATE-NUM       TO CV-DATE
+             READ COVID19D-FILE
+               INVALID KEY
+                 PERFORM WRITE-GAP-RECORD
+               NOT INVALID KEY
+                 CONTINUE
+             END-READ
+           END-IF
+           .
+      *
+       WRITE-GAP-RECORD.
+           IF WS-PG-WRITTEN-LINES > WS-PAGE-BREAK
+             PERFORM WRITE-HEADERS
+             MOVE 0           TO WS-PG-WRITTEN-LINES
+           END-IF
+      *
+           MOVE SPACES          TO PRINT-REC
+           MOVE C-CODE          TO C-CODE-O
+           MOVE C-NAME          TO C-NAME-O
+           WRITE PRINT-REC
+           ADD 1                TO WS-PG-WRITTEN-LINES
+           ADD 1                TO WS-GAPS-FOUND
+           .
+      *
