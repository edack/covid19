@@ -0,0 +1,295 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1905.
+       AUTHOR.        Georges B.
+      *Report Covid19 Week-over-Week Trend ...
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *
+           SELECT COVID19D-FILE ASSIGN TO COVID19D
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS CV-CODE-DATE
+              ALTERNATE RECORD KEY IS CV-DATE
+                                  WITH DUPLICATES
+              FILE STATUS    IS WS-COVID19D-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           03 C-CODE-O               PIC X(05).
+           03 FILLER                 PIC X(02).
+           03 C-NAME-O               PIC X(30).
+           03 FILLER                 PIC X(02).
+           03 PRIOR-CONFIRMED-O      PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER                 PIC X(02).
+           03 CURR-CONFIRMED-O       PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER                 PIC X(02).
+           03 PCT-CONFIRMED-O        PIC -ZZ9.99.
+           03 FILLER                 PIC X(02).
+           03 PCT-DEATHS-O           PIC -ZZ9.99.
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
+                               ==:TAG2:== BY ==CV==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COUNTRYS-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC               PIC X VALUE SPACE.
+           03 WS-PAGE-BREAK         PIC 9(02) VALUE 65.
+           03 WS-CURR-FOUND         PIC X VALUE 'N'.
+             88 WS-CURR-REC-FOUND   VALUE 'Y'.
+           03 WS-PRIOR-FOUND        PIC X VALUE 'N'.
+             88 WS-PRIOR-REC-FOUND  VALUE 'Y'.
+      *
+       01  WS-PARMS.
+           03 WS-AS-OF-DATE-NUM     PIC 9(08) VALUE ZEROS.
+      *
+       01  WS-DATE-WORK.
+           03 WS-AS-OF-INTEGER      PIC S9(09) COMP-3.
+           03 WS-PRIOR-INTEGER      PIC S9(09) COMP-3.
+           03 WS-PRIOR-DATE-NUM     PIC 9(08).
+      *
+       01  WS-CURR-KEY.
+           03 WS-CURR-KEY-CODE      PIC X(05).
+           03 WS-CURR-KEY-DATE.
+             05 WS-CURR-KEY-YEAR    PIC 9(04).
+             05 WS-CURR-KEY-MONTH   PIC 9(02).
+             05 WS-CURR-KEY-DAY     PIC 9(02).
+      *
+       01  WS-PRIOR-KEY.
+           03 WS-PRIOR-KEY-CODE     PIC X(05).
+           03 WS-PRIOR-KEY-DATE.
+             05 WS-PRIOR-KEY-YEAR   PIC 9(04).
+             05 WS-PRIOR-KEY-MONTH  PIC 9(02).
+             05 WS-PRIOR-KEY-DAY    PIC 9(02).
+      *
+       01  WS-SAVE-CURR.
+           03 WS-SAVE-CURR-CONFIRMED  PIC 9(09).
+           03 WS-SAVE-CURR-DEATHS     PIC 9(09).
+      *
+       01  WS-SAVE-PRIOR.
+           03 WS-SAVE-PRIOR-CONFIRMED PIC 9(09).
+           03 WS-SAVE-PRIOR-DEATHS    PIC 9(09).
+      *
+       01  WS-PCT-WORK.
+           03 WS-PCT-CONFIRMED      PIC S9(03)V99 COMP-3.
+           03 WS-PCT-DEATHS         PIC S9(03)V99 COMP-3.
+      *
+       01  COUNTERS.
+           03 WS-COUNTRYS-T-RECS    PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-PG-WRITTEN-LINES   PIC 9(02) VALUE ZEROS.
+           03 WS-PAGE-NUMBER        PIC 9(05) VALUE ZEROS.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
+       COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
+                                   ==:TAG1:==     BY =='/'==.
+      *
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(16) VALUE 'COV1905'.
+           03 TITLE-1              PIC X(40) VALUE
+                '*** WEEK-OVER-WEEK TREND REPORT *** '.
+           03 FILLER               PIC X(08) VALUE 'Date: '.
+           03 DATE-1               PIC X(10).
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'Time: '.
+           03 TIME-1               PIC X(08).
+           03 FILLER               PIC X(04).
+           03 FILLER               PIC X(07) VALUE 'Page: '.
+           03 PAGE-NUMBER          PIC ZZZZ9.
+           03 FILLER               PIC X(28).
+      *
+       01  WS-HEADER-2.
+           03 FILLER               PIC X(05) VALUE 'CODE'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(30) VALUE 'COUNTRY'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'PRIOR CONF'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE 'CURR CONF'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(07) VALUE 'PCT CF'.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(07) VALUE 'PCT DTH'.
+      *
+       01  WS-HEADER-3.
+           03 FILLER               PIC X(05) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(30) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(11) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(07) VALUE ALL '='.
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(07) VALUE ALL '='.
+      *
+       01  WS-TRAILER-1.
+           03 FILLER               PIC X(30) VALUE
+                        '*** End of Trend Report. '.
+           03 COUNTRYS-T-RECS      PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(30) VALUE
+                        ' Countries were compared. ***'.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           DISPLAY '*** Enter As-Of Date (YYYYMMDD): '
+           ACCEPT WS-AS-OF-DATE-NUM
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN INPUT  COVID19D-FILE
+           OPEN OUTPUT PRINT-LINE
+           .
+      *
+       COMPUTE-PRIOR-DATE.
+           COMPUTE WS-AS-OF-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-AS-OF-DATE-NUM)
+           COMPUTE WS-PRIOR-INTEGER = WS-AS-OF-INTEGER - 7
+           COMPUTE WS-PRIOR-DATE-NUM =
+               FUNCTION DATE-OF-INTEGER (WS-PRIOR-INTEGER)
+           .
+      *
+       WRITE-HEADERS.
+      *    GET DATE ....
+           MOVE SPACES                  TO PRINT-REC
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
+           MOVE WS-CURRENT-DAY          TO WS-CURRENT-DAY-O
+           MOVE WS-CURRENT-YEAR         TO WS-CURRENT-YEAR-O
+      *
+           MOVE WS-CURRENT-HOURS        TO WS-CURRENT-HOURS-O
+           MOVE WS-CURRENT-MINUTES      TO WS-CURRENT-MINUTES-O
+           MOVE WS-CURRENT-SECONDS      TO WS-CURRENT-SECONDS-O
+      *
+           MOVE WS-CURRENT-DATE-O       TO DATE-1
+           MOVE WS-CURRENT-TIME-O       TO TIME-1
+      *
+           ADD 1                        TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER          TO PAGE-NUMBER
+      *
+           WRITE PRINT-REC            FROM WS-HEADER-1
+                 AFTER ADVANCING PAGE
+           WRITE PRINT-REC            FROM WS-HEADER-2
+           WRITE PRINT-REC            FROM WS-HEADER-3
+           MOVE 3                       TO WS-PG-WRITTEN-LINES
+           .
+      *
+       READ-NEXT-COUNTRY.
+           PERFORM READ-COUNTRY-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM WRITE-TREND-RECORD
+                PERFORM READ-COUNTRY-RECORD
+            END-PERFORM
+           .
+      *
+       WRITE-TRAILERS.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-COUNTRYS-T-RECS      TO COUNTRYS-T-RECS
+           WRITE PRINT-REC            FROM WS-TRAILER-1
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COUNTRYS-FILE
+                        COVID19D-FILE
+                        PRINT-LINE
+           GOBACK
+           .
+      *
+       READ-COUNTRY-RECORD.
+           READ COUNTRYS-FILE
+                AT END       MOVE 'Y' TO LASTREC
+                NOT AT END   ADD 1 TO WS-COUNTRYS-T-RECS
+           END-READ
+           .
+      *
+       WRITE-TREND-RECORD.
+           IF C-CODE NOT = 'WORLD'
+           IF WS-PG-WRITTEN-LINES > WS-PAGE-BREAK
+             PERFORM WRITE-HEADERS
+             MOVE 0           TO WS-PG-WRITTEN-LINES
+           END-IF
+      *
+           MOVE 'N'              TO WS-CURR-FOUND
+           MOVE 'N'              TO WS-PRIOR-FOUND
+      *
+           MOVE C-CODE           TO WS-CURR-KEY-CODE
+           MOVE WS-AS-OF-DATE-NUM TO WS-CURR-KEY-DATE
+           MOVE WS-CURR-KEY       TO CV-CODE-DATE
+           READ COVID19D-FILE
+                INVALID KEY     CONTINUE
+                NOT INVALID KEY
+                   MOVE 'Y'                 TO WS-CURR-FOUND
+                   MOVE CV-TOTAL-CONFIRMED   TO WS-SAVE-CURR-CONFIRMED
+                   MOVE CV-TOTAL-DEATHS      TO WS-SAVE-CURR-DEATHS
+           END-READ
+      *
+           MOVE C-CODE            TO WS-PRIOR-KEY-CODE
+           MOVE WS-PRIOR-DATE-NUM  TO WS-PRIOR-KEY-DATE
+           MOVE WS-PRIOR-KEY       TO CV-CODE-DATE
+           READ COVID19D-FILE
+                INVALID KEY     CONTINUE
+                NOT INVALID KEY
+                   MOVE 'Y'                 TO WS-PRIOR-FOUND
+                   MOVE CV-TOTAL-CONFIRMED   TO WS-SAVE-PRIOR-CONFIRMED
+                   MOVE CV-TOTAL-DEATHS      TO WS-SAVE-PRIOR-DEATHS
+           END-READ
+      *
+           IF NOT WS-CURR-REC-FOUND OR NOT WS-PRIOR-REC-FOUND
+             CONTINUE
+           ELSE
+             IF WS-SAVE-PRIOR-CONFIRMED = 0
+               MOVE ZEROS            TO WS-PCT-CONFIRMED
+             ELSE
+               COMPUTE WS-PCT-CONFIRMED ROUNDED =
+                   ((WS-SAVE-CURR-CONFIRMED - WS-SAVE-PRIOR-CONFIRMED)
+                     / WS-SAVE-PRIOR-CONFIRMED) * 100
+             END-IF
+      *
+             IF WS-SAVE-PRIOR-DEATHS = 0
+               MOVE ZEROS            TO WS-PCT-DEATHS
+             ELSE
+               COMPUTE WS-PCT-DEATHS ROUNDED =
+                   ((WS-SAVE-CURR-DEATHS - WS-SAVE-PRIOR-DEATHS)
+                     / WS-SAVE-PRIOR-DEATHS) * 100
+             END-IF
+      *
+             MOVE SPACES                   TO PRINT-REC
+             MOVE C-CODE                   TO C-CODE-O
+             MOVE C-NAME                   TO C-NAME-O
+             MOVE WS-SAVE-PRIOR-CONFIRMED  TO PRIOR-CONFIRMED-O
+             MOVE WS-SAVE-CURR-CONFIRMED   TO CURR-CONFIRMED-O
+             MOVE WS-PCT-CONFIRMED         TO PCT-CONFIRMED-O
+             MOVE WS-PCT-DEATHS            TO PCT-DEATHS-O
+      *
+             WRITE PRINT-REC
+             ADD 1                         TO WS-PG-WRITTEN-LINES
+           END-IF
+           END-IF
+           .
+      *
