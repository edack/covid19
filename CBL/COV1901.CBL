@@ -14,6 +14,22 @@
       *             ACCESS MODE              IS SEQUENTIAL
       *             FILE STATUS              IS WS-COV19CSV-STATUS
            .
+           SELECT   COVID19CSV-CKPT         ASSIGN COV19CKPT
+                    ORGANIZATION             IS LINE SEQUENTIAL
+                    FILE STATUS              IS WS-CKPT-STATUS
+           .
+           SELECT   COVID19CSV-REJECT       ASSIGN COV19REJ
+                    ORGANIZATION             IS LINE SEQUENTIAL
+                    FILE STATUS              IS WS-REJECT-STATUS
+           .
+           SELECT   COVID19CSV-AUDIT        ASSIGN COV19AUD
+                    ORGANIZATION             IS LINE SEQUENTIAL
+                    FILE STATUS              IS WS-AUDIT-STATUS
+           .
+           SELECT   COVID19CSV-EXCEPT       ASSIGN COV19EXC
+                    ORGANIZATION             IS LINE SEQUENTIAL
+                    FILE STATUS              IS WS-EXCEPT-STATUS
+           .
            SELECT   COUNTRYS-FILE            ASSIGN COUNTRYS
                     ORGANIZATION             IS INDEXED
       *             ACCESS MODE              IS SEQUENTIAL
@@ -25,6 +41,8 @@
                     ORGANIZATION             IS INDEXED
                     ACCESS MODE              IS RANDOM
                     RECORD KEY               IS CV-CODE-DATE
+                    ALTERNATE RECORD KEY     IS CV-DATE
+                                                WITH DUPLICATES
                     FILE STATUS              IS WS-COVID19D-STATUS
            .
       *=============================
@@ -42,6 +60,56 @@
            .
        01  COVID19CSV-REC-A        PIC X(4).
        01  COVID19CSV-REC-B        PIC X(195).
+      *
+       FD  COVID19CSV-CKPT
+           RECORDING MODE IS F
+           .
+       01  COVID19CSV-CKPT-REC.
+           03 CKPT-REC-COUNT       PIC 9(05).
+      *
+       FD  COVID19CSV-REJECT
+           RECORDING MODE IS F
+           .
+       01  COVID19CSV-REJECT-REC.
+           03 REJ-REASON-CODE       PIC X(04).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 REJ-RAW-RECORD        PIC X(195).
+      *
+       FD  COVID19CSV-AUDIT
+           RECORDING MODE IS F
+           .
+       01  COVID19CSV-AUDIT-REC.
+           03 AUD-RUN-TIMESTAMP     PIC X(19).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-OPTION            PIC X(01).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-LOAD-DATE         PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-RECORDS-READ      PIC 9(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-COUNTRYS-INS      PIC 9(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-COUNTRYS-UPD      PIC 9(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-COVID19D-INS      PIC 9(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 AUD-COVID19D-UPD      PIC 9(05).
+      *
+       FD  COVID19CSV-EXCEPT
+           RECORDING MODE IS F
+           .
+       01  COVID19CSV-EXCEPT-REC.
+           03 EXC-CODE              PIC X(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 EXC-DATE              PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 EXC-FIELD             PIC X(10).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 EXC-PRIOR-TOTAL       PIC Z(08)9.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 EXC-NEW               PIC Z(08)9.
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 EXC-CURR-TOTAL        PIC Z(08)9.
       *
        FD  COUNTRYS-FILE.
       *    RECORDING MODE IS F. *> DOES NOT APPLY FOR NONPHYSICAL SEQ
@@ -55,11 +123,17 @@
        WORKING-STORAGE SECTION.
       *-----------------------------
        77  WS-FILE-LOAD-DATE       PIC X(10) VALUE SPACES.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-RUN==.
       *
        01  WS-FILES-STATUS.
            03  WS-COV19CSV-STATUS  PIC 99 VALUE ZEROS.
            03  WS-COUNTRYS-STATUS  PIC 99 VALUE ZEROS.
            03  WS-COVID19D-STATUS  PIC 99 VALUE ZEROS.
+           03 WS-CKPT-STATUS      PIC 99 VALUE ZEROS.
+           03 WS-REJECT-STATUS    PIC 99 VALUE ZEROS.
+           03 WS-AUDIT-STATUS     PIC 99 VALUE ZEROS.
+           03 WS-EXCEPT-STATUS    PIC 99 VALUE ZEROS.
       *
        01  WS-FLAGS.
            03 WS-OPTION            PIC X VALUE 'U'.
@@ -70,13 +144,89 @@
             88 WS-END-OF-FILE-OK   VALUE 'Y'.
            03 WS-FILE-ERROR        PIC X VALUE 'N'.
             88 WS-FILE-ERROR-FOUND VALUE 'Y'.
+           03 WS-RESTART-OPTION    PIC X VALUE 'N'.
+      *    Y=REPOSITION USING LAST CHECKPOINT, N=START AT RECORD 1 ***
+            88 WS-RESTART-OPTION-YES VALUE 'Y'.
+            88 WS-RESTART-OPTION-NO  VALUE 'N'.
+           03 WS-ABORT-FLAG        PIC X VALUE 'N'.
+            88 WS-ABORT-FOUND      VALUE 'Y'.
+           03 WS-CATCHUP-OPTION    PIC X VALUE 'N'.
+      *    Y=MULTI-FILE CATCH-UP MODE, N=SINGLE DATE LOAD ***
+            88 WS-CATCHUP-YES      VALUE 'Y'.
+           03 WS-DATE-CHANGED-FLAG PIC X VALUE 'N'.
+            88 WS-DATE-CHANGED-FOUND VALUE 'Y'.
+      *
+       01  WS-PARMS.
+           03 WS-TARGET-LOAD-DATE   PIC X(10) VALUE SPACES.
+      *
+       01  WS-CHECKPOINT-DATA.
+           03 WS-CKPT-INTERVAL     PIC 9(05) VALUE 1000.
+           03 WS-RESTART-COUNT     PIC 9(05) VALUE ZEROS.
+           03 WS-CKPT-QUOTIENT     PIC 9(05) VALUE ZEROS.
+           03 WS-CKPT-REMAINDER    PIC 9(05) VALUE ZEROS.
+      *
+       01  WS-REJECT-DATA.
+           03 WS-REJECT-FLAG        PIC X VALUE 'N'.
+            88 WS-REJECT-FOUND      VALUE 'Y'.
+           03 WS-REJECT-REASON      PIC X(04) VALUE SPACES.
+      *
+       01  WS-DATE-CHECK-DATA.
+           03 WS-FIRST-DATE-FLAG    PIC X VALUE 'N'.
+            88 WS-FIRST-DATE-SET    VALUE 'Y'.
+           03 WS-FIRST-LOAD-DATE    PIC X(10) VALUE SPACES.
+           03 WS-FIRST-LOAD-DATE-R REDEFINES WS-FIRST-LOAD-DATE.
+            05 WS-FIRST-LOAD-YEAR   PIC X(04).
+            05 FILLER               PIC X.
+            05 WS-FIRST-LOAD-MONTH  PIC X(02).
+            05 FILLER               PIC X.
+            05 WS-FIRST-LOAD-DAY    PIC X(02).
+      *
+       01  WS-RECON-DATA.
+           03 WS-CURR-DATE-NUM       PIC 9(08).
+           03 WS-CURR-DATE-NUM-R REDEFINES WS-CURR-DATE-NUM.
+               05 WS-CURR-DATE-YEAR    PIC 9(04).
+               05 WS-CURR-DATE-MONTH   PIC 9(02).
+               05 WS-CURR-DATE-DAY     PIC 9(02).
+           03 WS-PRIOR-DATE-INTEGER  PIC S9(09) COMP-3.
+           03 WS-PRIOR-DATE-NUM      PIC 9(08).
+           03 WS-PRIOR-FOUND-FLAG    PIC X VALUE 'N'.
+            88 WS-PRIOR-REC-FOUND    VALUE 'Y'.
+           03 WS-SAVE-PRIOR-CONFIRMED  PIC 9(09).
+           03 WS-SAVE-PRIOR-DEATHS     PIC 9(09).
+           03 WS-SAVE-PRIOR-RECOVERED  PIC 9(09).
+      *
+       01  WS-EXC-STAGING.
+           03 WS-EXC-FIELD-NAME      PIC X(10).
+           03 WS-EXC-PRIOR-TOTAL     PIC 9(09).
+           03 WS-EXC-NEW-VALUE       PIC 9(09).
+           03 WS-EXC-CURR-TOTAL      PIC 9(09).
       *
        01  WS-COUNTERS.
            03 WS-COVID19CSV-READ   PIC 9(05) VALUE ZEROS.
+           03 WS-DATE-RECS-READ    PIC 9(05) VALUE ZEROS.
            03 WS-COUNTRYS-INSERTED PIC 9(05) VALUE ZEROS.
            03 WS-COUNTRYS-UPDATED  PIC 9(05) VALUE ZEROS.
            03 WS-COVID19D-INSERTED PIC 9(05) VALUE ZEROS.
            03 WS-COVID19D-UPDATED  PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19CSV-REJECTED PIC 9(05) VALUE ZEROS.
+           03 WS-COUNTRYS-REJECTED   PIC 9(05) VALUE ZEROS.
+           03 WS-COVID19D-REJECTED   PIC 9(05) VALUE ZEROS.
+           03 WS-DATE-CSV-REJECTED   PIC 9(05) VALUE ZEROS.
+           03 WS-DATE-COUNTRYS-REJ   PIC 9(05) VALUE ZEROS.
+           03 WS-DATE-COVID19D-REJ   PIC 9(05) VALUE ZEROS.
+       01  WS-WORLD-DATA.
+           03 WS-WORLD-CODE          PIC X(05) VALUE 'WORLD'.
+           03 WS-WORLD-NEW-CONFIRMED   PIC 9(09) VALUE ZEROS.
+           03 WS-WORLD-TOTAL-CONFIRMED PIC 9(09) VALUE ZEROS.
+           03 WS-WORLD-NEW-DEATHS      PIC 9(09) VALUE ZEROS.
+           03 WS-WORLD-TOTAL-DEATHS    PIC 9(09) VALUE ZEROS.
+           03 WS-WORLD-NEW-RECOVERED   PIC 9(09) VALUE ZEROS.
+           03 WS-WORLD-TOTAL-RECOVERED PIC 9(09) VALUE ZEROS.
+      *
+       01  WS-THRESHOLD-DATA.
+           03 WS-REJECT-THRESHOLD   PIC 9(05) VALUE 100.
+           03 WS-TOTAL-REJECTED     PIC 9(05) VALUE ZEROS.
+      *
        01  WS-UNSTRING-DATA.
            03 WS-CTL-1             PIC 9(3) VALUE ZEROES.
            03 WS-CTL-2             PIC 9(3) VALUE ZEROES.
@@ -132,6 +282,12 @@
            IF WS-OPTION-NEW OR WS-OPTION-UPDATE
              CONTINUE
              DISPLAY '*** WS-OPTION: ' WS-OPTION
+             ACCEPT WS-RESTART-OPTION
+             DISPLAY '*** WS-RESTART-OPTION: ' WS-RESTART-OPTION
+             ACCEPT WS-TARGET-LOAD-DATE
+             DISPLAY '*** WS-TARGET-LOAD-DATE: ' WS-TARGET-LOAD-DATE
+             ACCEPT WS-CATCHUP-OPTION
+             DISPLAY '*** WS-CATCHUP-OPTION: ' WS-CATCHUP-OPTION
            ELSE
              DISPLAY '*** ERROR WS-OPTION is Missing or not Valid'
              EXIT PARAGRAPH
@@ -150,6 +306,7 @@
       *
        OPEN-FILES.
            OPEN INPUT    COVID19CSV-FILE
+           OPEN OUTPUT   COVID19CSV-REJECT
            EVALUATE TRUE
              WHEN WS-OPTION-NEW
                OPEN OUTPUT COUNTRYS-FILE
@@ -175,18 +332,39 @@
            .
       *
        READ-FILE.
+           PERFORM CHECK-RESTART
            PERFORM READ-NEXT
-           PERFORM UNTIL WS-END-OF-FILE-OK
-             PERFORM GET-INPUT-DATA
-             PERFORM WRITE-FILES
-             PERFORM READ-NEXT
+           PERFORM UNTIL WS-END-OF-FILE-OK OR WS-ABORT-FOUND
+             IF WS-RESTART-COUNT > 0
+               AND WS-COVID19CSV-READ NOT > WS-RESTART-COUNT
+               CONTINUE
+             ELSE
+               ADD 1                    TO WS-DATE-RECS-READ
+               PERFORM GET-INPUT-DATA
+               IF WS-DATE-CHANGED-FOUND
+                 PERFORM END-OF-DATE-BATCH
+               END-IF
+               IF WS-REJECT-FOUND
+                 PERFORM WRITE-REJECT
+               ELSE
+                 PERFORM WRITE-FILES
+               END-IF
+               PERFORM CHECKPOINT-IF-NEEDED
+               PERFORM CHECK-REJECT-THRESHOLD
+             END-IF
+             IF NOT WS-ABORT-FOUND
+               PERFORM READ-NEXT
+             END-IF
            END-PERFORM
 
+           PERFORM WRITE-WORLD-SUMMARY
+      *
            PERFORM WRITE-TRAILERS
            .
       *
        CLOSE-FILES.
            CLOSE COVID19CSV-FILE
+                 COVID19CSV-REJECT
                  COUNTRYS-FILE
                  COVID19D-FILE
            .
@@ -197,6 +375,80 @@
               NOT AT END ADD 1     TO WS-COVID19CSV-READ
            END-READ
            .
+      *
+       CHECK-RESTART.
+           MOVE ZEROS                TO WS-RESTART-COUNT
+           IF WS-RESTART-OPTION-YES
+             OPEN INPUT COVID19CSV-CKPT
+             IF WS-CKPT-STATUS = 00
+               READ COVID19CSV-CKPT
+                 AT END CONTINUE
+                 NOT AT END MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE COVID19CSV-CKPT
+               DISPLAY '*** RESTARTING AFTER RECORD: ' WS-RESTART-COUNT
+             ELSE
+               DISPLAY '*** NO CHECKPOINT FILE FOUND, STARTING AT 1'
+             END-IF
+           END-IF
+           .
+      *
+       CHECKPOINT-IF-NEEDED.
+           DIVIDE WS-COVID19CSV-READ  BY WS-CKPT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+             PERFORM WRITE-CHECKPOINT
+           END-IF
+           .
+      *
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT COVID19CSV-CKPT
+           MOVE WS-COVID19CSV-READ    TO CKPT-REC-COUNT
+           WRITE COVID19CSV-CKPT-REC
+           CLOSE COVID19CSV-CKPT
+           .
+      *
+       CHECK-REJECT-THRESHOLD.
+           COMPUTE WS-TOTAL-REJECTED = WS-COVID19CSV-REJECTED
+                 + WS-COUNTRYS-REJECTED + WS-COVID19D-REJECTED
+           IF WS-TOTAL-REJECTED > WS-REJECT-THRESHOLD
+             DISPLAY '*** ABORT: REJECT THRESHOLD EXCEEDED: '
+                     WS-TOTAL-REJECTED
+             MOVE 'Y'               TO WS-ABORT-FLAG
+           END-IF
+           .
+      *
+       END-OF-DATE-BATCH.
+      *    CLOSES OUT THE DATE JUST FINISHED BEFORE THE NEWLY-READ
+      *    RECORD (ALREADY IN WS-DATE) STARTS THE NEXT DATE'S BATCH **
+      *    THE JUST-READ RECORD ALREADY BUMPED WS-DATE-RECS-READ BUT
+      *    BELONGS TO THE NEW DATE, NOT THE ONE BEING CLOSED OUT ****
+           SUBTRACT 1                   FROM WS-DATE-RECS-READ
+           PERFORM WRITE-WORLD-SUMMARY
+           PERFORM WRITE-TRAILERS
+           PERFORM RESET-WORLD-TOTALS
+           MOVE ZEROS                   TO WS-COUNTRYS-INSERTED
+                                            WS-COUNTRYS-UPDATED
+                                            WS-COVID19D-INSERTED
+                                            WS-COVID19D-UPDATED
+                                            WS-DATE-CSV-REJECTED
+                                            WS-DATE-COUNTRYS-REJ
+                                            WS-DATE-COVID19D-REJ
+           MOVE 1                       TO WS-DATE-RECS-READ
+           MOVE WS-DATE                 TO WS-FIRST-LOAD-DATE
+           MOVE WS-DATE                 TO WS-FILE-LOAD-DATE
+           MOVE 'N'                     TO WS-DATE-CHANGED-FLAG
+           .
+      *
+       RESET-WORLD-TOTALS.
+           MOVE ZEROS                   TO WS-WORLD-NEW-CONFIRMED
+                                            WS-WORLD-TOTAL-CONFIRMED
+                                            WS-WORLD-NEW-DEATHS
+                                            WS-WORLD-TOTAL-DEATHS
+                                            WS-WORLD-NEW-RECOVERED
+                                            WS-WORLD-TOTAL-RECOVERED
+           .
       *
        GET-INPUT-DATA.
       *I need two different UNSTRING statements because Country can
@@ -236,7 +488,36 @@
              REPLACING ALL QUOTES BY SPACE
            INSPECT WS-DATE-TIME
               REPLACING ALL QUOTES BY SPACE
-           MOVE WS-DATE                 TO  WS-FILE-LOAD-DATE
+           IF WS-FIRST-DATE-SET
+             IF WS-DATE NOT = WS-FIRST-LOAD-DATE
+                AND WS-CATCHUP-YES
+               MOVE 'Y'                 TO  WS-DATE-CHANGED-FLAG
+             END-IF
+           END-IF
+      *
+           MOVE 'N'                     TO  WS-REJECT-FLAG
+           MOVE SPACES                  TO  WS-REJECT-REASON
+           EVALUATE TRUE
+             WHEN WS-TALLYING-FIELDS-1 NOT = 1
+               MOVE 'Y'                 TO  WS-REJECT-FLAG
+               MOVE '0001'              TO  WS-REJECT-REASON
+             WHEN WS-TALLYING-FIELDS-2 NOT = 9
+               MOVE 'Y'                 TO  WS-REJECT-FLAG
+               MOVE '0002'              TO  WS-REJECT-REASON
+             WHEN WS-FIRST-DATE-SET
+                  AND WS-DATE NOT = WS-FIRST-LOAD-DATE
+                  AND NOT WS-CATCHUP-YES
+               MOVE 'Y'                 TO  WS-REJECT-FLAG
+               MOVE '0003'              TO  WS-REJECT-REASON
+           END-EVALUATE
+      *
+      *    DON'T LATCH THE BASELINE DATE OFF A MALFORMED LEADING ROW **
+           IF NOT WS-FIRST-DATE-SET
+              AND WS-REJECT-FLAG = 'N'
+             MOVE 'Y'                   TO  WS-FIRST-DATE-FLAG
+             MOVE WS-DATE                TO  WS-FIRST-LOAD-DATE
+             MOVE WS-DATE                TO  WS-FILE-LOAD-DATE
+           END-IF
       *
       *     IF WS-SLUG = 'iran'
       *       DISPLAY '*** WS-COUNTRY: '   WS-COUNTRY
@@ -249,6 +530,7 @@
            .
       *
        WRITE-FILES.
+           PERFORM ACCUMULATE-WORLD-TOTALS
            EVALUATE TRUE
              WHEN WS-OPTION-NEW
                PERFORM WRITE-COUNTRYS
@@ -273,6 +555,7 @@
            .
       *
        UPDATE-COVID19D.
+           PERFORM CHECK-RECONCILIATION
            MOVE WS-COUNTRY-CODE    TO CV-CODE
            MOVE WS-DATE-YEAR       TO CV-DATE-YEAR
            MOVE WS-DATE-MONTH      TO CV-DATE-MONTH
@@ -288,6 +571,19 @@
                PERFORM WRITE-COVID19D
            END-EVALUATE
            .
+      *
+       WRITE-REJECT.
+           MOVE SPACES                  TO COVID19CSV-REJECT-REC
+           MOVE WS-REJECT-REASON        TO REJ-REASON-CODE
+           MOVE COVID19CSV-REC-B        TO REJ-RAW-RECORD
+           WRITE COVID19CSV-REJECT-REC
+           IF WS-REJECT-STATUS > 0
+             DISPLAY '*** Error writing COVID19CSV-REJECT: '
+                     WS-REJECT-STATUS
+           END-IF
+           ADD 1                        TO WS-COVID19CSV-REJECTED
+           ADD 1                        TO WS-DATE-CSV-REJECTED
+           .
       *
       *
        WRITE-COUNTRYS.
@@ -298,6 +594,8 @@
            IF WS-COUNTRYS-STATUS > 0
                 DISPLAY '*** Error writing COUNTRYS-FILE: '
                 WS-COUNTRYS-STATUS
+                ADD 1               TO WS-COUNTRYS-REJECTED
+                ADD 1               TO WS-DATE-COUNTRYS-REJ
            ELSE
                ADD 1               TO WS-COUNTRYS-INSERTED
            END-IF
@@ -309,6 +607,8 @@
            IF WS-COUNTRYS-STATUS > 0
              DISPLAY '*** Error REWRITE file COUNTRYS: '
              WS-COUNTRYS-STATUS
+             ADD 1             TO WS-COUNTRYS-REJECTED
+             ADD 1             TO WS-DATE-COUNTRYS-REJ
            ELSE
              ADD 1             TO WS-COUNTRYS-UPDATED
            END-IF
@@ -320,6 +620,8 @@
            IF WS-COVID19D-STATUS > 0
               DISPLAY '*** Error WRITE COVID19D: '
                      WS-COVID19D-STATUS
+              ADD 1                TO WS-COVID19D-REJECTED
+              ADD 1                TO WS-DATE-COVID19D-REJ
            ELSE
               ADD 1                TO WS-COVID19D-INSERTED
            END-IF
@@ -331,10 +633,83 @@
            IF WS-COVID19D-STATUS > 0
              DISPLAY '*** Error REWRITE file COVID19D: '
              WS-COVID19D-STATUS
+             ADD 1             TO WS-COVID19D-REJECTED
+             ADD 1             TO WS-DATE-COVID19D-REJ
            ELSE
              ADD 1             TO WS-COVID19D-UPDATED
            END-IF
            .
+      *
+       CHECK-RECONCILIATION.
+           MOVE 'N'                     TO WS-PRIOR-FOUND-FLAG
+           MOVE WS-DATE-YEAR            TO WS-CURR-DATE-YEAR
+           MOVE WS-DATE-MONTH           TO WS-CURR-DATE-MONTH
+           MOVE WS-DATE-DAY             TO WS-CURR-DATE-DAY
+           COMPUTE WS-PRIOR-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-CURR-DATE-NUM) - 1
+           MOVE FUNCTION DATE-OF-INTEGER (WS-PRIOR-DATE-INTEGER)
+                                         TO WS-PRIOR-DATE-NUM
+           MOVE WS-COUNTRY-CODE         TO CV-CODE
+           MOVE WS-PRIOR-DATE-NUM       TO CV-DATE
+           READ COVID19D-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE 'Y'                 TO WS-PRIOR-FOUND-FLAG
+               MOVE CV-TOTAL-CONFIRMED  TO WS-SAVE-PRIOR-CONFIRMED
+               MOVE CV-TOTAL-DEATHS     TO WS-SAVE-PRIOR-DEATHS
+               MOVE CV-TOTAL-RECOVERED  TO WS-SAVE-PRIOR-RECOVERED
+           END-READ
+           IF WS-PRIOR-REC-FOUND
+             IF WS-SAVE-PRIOR-CONFIRMED + WS-NEW-CONFIRMED
+                NOT = WS-TOTAL-CONFIRMED
+               MOVE 'CONFIRMED'         TO WS-EXC-FIELD-NAME
+               MOVE WS-SAVE-PRIOR-CONFIRMED  TO WS-EXC-PRIOR-TOTAL
+               MOVE WS-NEW-CONFIRMED    TO WS-EXC-NEW-VALUE
+               MOVE WS-TOTAL-CONFIRMED  TO WS-EXC-CURR-TOTAL
+               PERFORM WRITE-RECON-EXCEPTION
+             END-IF
+             IF WS-SAVE-PRIOR-DEATHS + WS-NEW-DEATHS
+                NOT = WS-TOTAL-DEATHS
+               MOVE 'DEATHS'            TO WS-EXC-FIELD-NAME
+               MOVE WS-SAVE-PRIOR-DEATHS     TO WS-EXC-PRIOR-TOTAL
+               MOVE WS-NEW-DEATHS       TO WS-EXC-NEW-VALUE
+               MOVE WS-TOTAL-DEATHS     TO WS-EXC-CURR-TOTAL
+               PERFORM WRITE-RECON-EXCEPTION
+             END-IF
+             IF WS-SAVE-PRIOR-RECOVERED + WS-NEW-RECOVERED
+                NOT = WS-TOTAL-RECOVERED
+               MOVE 'RECOVERED'         TO WS-EXC-FIELD-NAME
+               MOVE WS-SAVE-PRIOR-RECOVERED  TO WS-EXC-PRIOR-TOTAL
+               MOVE WS-NEW-RECOVERED    TO WS-EXC-NEW-VALUE
+               MOVE WS-TOTAL-RECOVERED  TO WS-EXC-CURR-TOTAL
+               PERFORM WRITE-RECON-EXCEPTION
+             END-IF
+           END-IF
+           .
+      *
+       WRITE-RECON-EXCEPTION.
+           MOVE SPACES                  TO COVID19CSV-EXCEPT-REC
+           MOVE WS-COUNTRY-CODE         TO EXC-CODE
+           STRING WS-DATE-YEAR '-' WS-DATE-MONTH '-' WS-DATE-DAY
+                  DELIMITED BY SIZE
+                  INTO EXC-DATE
+           END-STRING
+           MOVE WS-EXC-FIELD-NAME       TO EXC-FIELD
+           MOVE WS-EXC-PRIOR-TOTAL      TO EXC-PRIOR-TOTAL
+           MOVE WS-EXC-NEW-VALUE        TO EXC-NEW
+           MOVE WS-EXC-CURR-TOTAL       TO EXC-CURR-TOTAL
+           OPEN EXTEND COVID19CSV-EXCEPT
+           IF WS-EXCEPT-STATUS = 35
+             OPEN OUTPUT COVID19CSV-EXCEPT
+           END-IF
+           WRITE COVID19CSV-EXCEPT-REC
+           IF WS-EXCEPT-STATUS > 0
+             DISPLAY '*** Error writing COVID19CSV-EXCEPT: '
+                     WS-EXCEPT-STATUS
+           END-IF
+           CLOSE COVID19CSV-EXCEPT
+           .
       *
        BUILD-OUTPUT-COUNTRYS.
       *    *** COUNTRYS ***
@@ -355,6 +730,9 @@
            MOVE WS-TOTAL-DEATHS    TO CV-TOTAL-DEATHS
            MOVE WS-NEW-RECOVERED   TO CV-NEW-RECOVERED
            MOVE WS-TOTAL-RECOVERED TO CV-TOTAL-RECOVERED
+           COMPUTE CV-ACTIVE-CASES =
+               WS-TOTAL-CONFIRMED - WS-TOTAL-DEATHS
+               - WS-TOTAL-RECOVERED
 
       *     DISPLAY 'CC:' WS-COUNTRY-CODE ' Y:' WS-DATE-YEAR
       *       ' M:' WS-DATE-MONTH ' D:' WS-DATE-DAY
@@ -362,12 +740,144 @@
       *              ' ND:'  WS-NEW-DEATHS ' TD:'     WS-TOTAL-DEATHS
       *              ' NR:'  WS-NEW-RECOVERED ' TR:'  WS-TOTAL-RECOVERED
            .
+      *
+       ACCUMULATE-WORLD-TOTALS.
+           ADD WS-NEW-CONFIRMED      TO WS-WORLD-NEW-CONFIRMED
+           ADD WS-TOTAL-CONFIRMED    TO WS-WORLD-TOTAL-CONFIRMED
+           ADD WS-NEW-DEATHS         TO WS-WORLD-NEW-DEATHS
+           ADD WS-TOTAL-DEATHS       TO WS-WORLD-TOTAL-DEATHS
+           ADD WS-NEW-RECOVERED      TO WS-WORLD-NEW-RECOVERED
+           ADD WS-TOTAL-RECOVERED    TO WS-WORLD-TOTAL-RECOVERED
+           .
+      *
+       WRITE-WORLD-SUMMARY.
+           PERFORM UPDATE-WORLD-COUNTRY
+           MOVE WS-WORLD-CODE      TO CV-CODE
+           MOVE WS-FIRST-LOAD-YEAR  TO CV-DATE-YEAR
+           MOVE WS-FIRST-LOAD-MONTH TO CV-DATE-MONTH
+           MOVE WS-FIRST-LOAD-DAY   TO CV-DATE-DAY
+           MOVE WS-WORLD-NEW-CONFIRMED   TO CV-NEW-CONFIRMED
+           MOVE WS-WORLD-TOTAL-CONFIRMED TO CV-TOTAL-CONFIRMED
+           MOVE WS-WORLD-NEW-DEATHS      TO CV-NEW-DEATHS
+           MOVE WS-WORLD-TOTAL-DEATHS    TO CV-TOTAL-DEATHS
+           MOVE WS-WORLD-NEW-RECOVERED   TO CV-NEW-RECOVERED
+           MOVE WS-WORLD-TOTAL-RECOVERED TO CV-TOTAL-RECOVERED
+           COMPUTE CV-ACTIVE-CASES = WS-WORLD-TOTAL-CONFIRMED
+               - WS-WORLD-TOTAL-DEATHS - WS-WORLD-TOTAL-RECOVERED
+           EVALUATE TRUE
+             WHEN WS-OPTION-NEW
+               WRITE COVID19D-REC
+               IF WS-COVID19D-STATUS > 0
+                 DISPLAY '*** Error WRITE WORLD COVID19D: '
+                         WS-COVID19D-STATUS
+               END-IF
+             WHEN WS-OPTION-UPDATE
+               READ COVID19D-FILE
+               EVALUATE TRUE
+                 WHEN WS-COVID19D-STATUS = 00
+                   MOVE WS-WORLD-NEW-CONFIRMED   TO CV-NEW-CONFIRMED
+                   MOVE WS-WORLD-TOTAL-CONFIRMED TO CV-TOTAL-CONFIRMED
+                   MOVE WS-WORLD-NEW-DEATHS      TO CV-NEW-DEATHS
+                   MOVE WS-WORLD-TOTAL-DEATHS    TO CV-TOTAL-DEATHS
+                   MOVE WS-WORLD-NEW-RECOVERED   TO CV-NEW-RECOVERED
+                   MOVE WS-WORLD-TOTAL-RECOVERED TO CV-TOTAL-RECOVERED
+                   COMPUTE CV-ACTIVE-CASES = WS-WORLD-TOTAL-CONFIRMED
+                       - WS-WORLD-TOTAL-DEATHS
+                       - WS-WORLD-TOTAL-RECOVERED
+                   REWRITE COVID19D-REC
+                 WHEN OTHER
+                   MOVE WS-WORLD-CODE      TO CV-CODE
+                   MOVE WS-FIRST-LOAD-YEAR  TO CV-DATE-YEAR
+                   MOVE WS-FIRST-LOAD-MONTH TO CV-DATE-MONTH
+                   MOVE WS-FIRST-LOAD-DAY   TO CV-DATE-DAY
+                   WRITE COVID19D-REC
+               END-EVALUATE
+               IF WS-COVID19D-STATUS > 0
+                 DISPLAY '*** Error WRITE/REWRITE WORLD COVID19D: '
+                         WS-COVID19D-STATUS
+               END-IF
+           END-EVALUATE
+           .
+      *
+       UPDATE-WORLD-COUNTRY.
+           MOVE WS-WORLD-CODE       TO C-CODE
+           EVALUATE TRUE
+             WHEN WS-OPTION-NEW
+               MOVE 'World'         TO C-NAME
+               MOVE 'world'         TO C-SLUG
+               WRITE COUNTRYS-REC
+             WHEN WS-OPTION-UPDATE
+               READ COUNTRYS-FILE
+               IF WS-COUNTRYS-STATUS NOT = 00
+                 MOVE 'World'       TO C-NAME
+                 MOVE 'world'       TO C-SLUG
+                 WRITE COUNTRYS-REC
+               END-IF
+           END-EVALUATE
+           .
       *
        WRITE-TRAILERS.
            DISPLAY 'FILE LOADED FOR DATE: '       WS-FILE-LOAD-DATE
-           DISPLAY 'COVID19CSV records READ: '    WS-COVID19CSV-READ
+           IF WS-TARGET-LOAD-DATE NOT = SPACES
+             IF WS-TARGET-LOAD-DATE = WS-FILE-LOAD-DATE
+               DISPLAY '*** TARGET LOAD DATE CONFIRMED: '
+                       WS-TARGET-LOAD-DATE
+             ELSE
+               DISPLAY '*** WARNING TARGET LOAD DATE '
+                       WS-TARGET-LOAD-DATE
+               DISPLAY '*** DOES NOT MATCH FILE LOADED: '
+                       WS-FILE-LOAD-DATE
+             END-IF
+           END-IF
+           DISPLAY 'COVID19CSV records READ: '    WS-DATE-RECS-READ
            DISPLAY 'COUNTRYS records INSERTED: '  WS-COUNTRYS-INSERTED
            DISPLAY 'COUNTRYS records UPDATED: '   WS-COUNTRYS-UPDATED
            DISPLAY 'COVID19D records INSERTED: '  WS-COVID19D-INSERTED
            DISPLAY 'COVID19D records UPDATED: '   WS-COVID19D-UPDATED
+           DISPLAY 'COVID19CSV records REJECTED: '
+                    WS-DATE-CSV-REJECTED
+           DISPLAY 'COUNTRYS records REJECTED: '
+                    WS-DATE-COUNTRYS-REJ
+           DISPLAY 'COVID19D records REJECTED: '
+                    WS-DATE-COVID19D-REJ
+           DISPLAY 'RUN-TO-DATE COVID19CSV records REJECTED: '
+                    WS-COVID19CSV-REJECTED
+           DISPLAY 'RUN-TO-DATE COUNTRYS records REJECTED: '
+                    WS-COUNTRYS-REJECTED
+           DISPLAY 'RUN-TO-DATE COVID19D records REJECTED: '
+                    WS-COVID19D-REJECTED
+           IF WS-ABORT-FOUND
+             DISPLAY '*** RUN ABORTED, TOTAL REJECTS: '
+                     WS-TOTAL-REJECTED
+             MOVE 16                TO RETURN-CODE
+           END-IF
+           PERFORM WRITE-AUDIT-LOG
+           .
+      *
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE  TO WS-RUN-DATE-DATA
+           MOVE SPACES                 TO COVID19CSV-AUDIT-REC
+           STRING WS-RUN-YEAR    '-'  WS-RUN-MONTH  '-'  WS-RUN-DAY
+                  ' '
+                  WS-RUN-HOURS   ':'  WS-RUN-MINUTES ':' WS-RUN-SECONDS
+                  DELIMITED BY SIZE
+                  INTO AUD-RUN-TIMESTAMP
+           END-STRING
+           MOVE WS-OPTION               TO AUD-OPTION
+           MOVE WS-FILE-LOAD-DATE       TO AUD-LOAD-DATE
+           MOVE WS-DATE-RECS-READ       TO AUD-RECORDS-READ
+           MOVE WS-COUNTRYS-INSERTED    TO AUD-COUNTRYS-INS
+           MOVE WS-COUNTRYS-UPDATED     TO AUD-COUNTRYS-UPD
+           MOVE WS-COVID19D-INSERTED    TO AUD-COVID19D-INS
+           MOVE WS-COVID19D-UPDATED     TO AUD-COVID19D-UPD
+           OPEN EXTEND COVID19CSV-AUDIT
+           IF WS-AUDIT-STATUS = 35
+             OPEN OUTPUT COVID19CSV-AUDIT
+           END-IF
+           WRITE COVID19CSV-AUDIT-REC
+           IF WS-AUDIT-STATUS > 0
+             DISPLAY '*** Error writing COVID19CSV-AUDIT: '
+                     WS-AUDIT-STATUS
+           END-IF
+           CLOSE COVID19CSV-AUDIT
            .
\ No newline at end of file
