@@ -0,0 +1,178 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1908.
+       AUTHOR.        Georges B.
+      *Extract Covid19 Details To Flat File For BI Tool ...
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT COVID19CSV-EXTRACT ASSIGN TO COV19EXT
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-EXTRACT-STATUS
+           .
+      *
+           SELECT COVID19D-FILE ASSIGN TO COVID19D
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS CV-CODE-DATE
+              ALTERNATE RECORD KEY IS CV-DATE
+                                  WITH DUPLICATES
+              FILE STATUS    IS WS-COVID19D-STATUS
+           .
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  COVID19CSV-EXTRACT
+           RECORDING MODE IS F
+           .
+       01  COVID19CSV-EXTRACT-REC.
+           03 EXT-CODE              PIC X(05).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 FILLER                PIC X(01) VALUE '"'.
+           03 EXT-NAME              PIC X(50).
+           03 FILLER                PIC X(01) VALUE '"'.
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-DATE              PIC X(10).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-NEW-CONFIRMED     PIC 9(09).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-TOTAL-CONFIRMED   PIC 9(09).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-NEW-DEATHS        PIC 9(09).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-TOTAL-DEATHS      PIC 9(09).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-NEW-RECOVERED     PIC 9(09).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-TOTAL-RECOVERED   PIC 9(09).
+           03 FILLER                PIC X(01) VALUE ','.
+           03 EXT-ACTIVE-CASES      PIC S9(09).
+      *
+       FD  COVID19D-FILE.
+       COPY COVID19D REPLACING ==:TAG1:== BY ==COVID19D==
+                               ==:TAG2:== BY ==CV==.
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-EXTRACT-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-COVID19D-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COUNTRYS-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC              PIC X VALUE SPACE.
+      *
+       01  WS-DATE-RANGE.
+           03 WS-DATE-FROM-NUM     PIC 9(08) VALUE ZEROS.
+           03 WS-DATE-TO-NUM       PIC 9(08) VALUE ZEROS.
+           03 WS-CURR-DATE-NUM.
+               05 WS-CURR-YEAR     PIC 9(04).
+               05 WS-CURR-MONTH    PIC 9(02).
+               05 WS-CURR-DAY      PIC 9(02).
+      *
+       01  COUNTERS.
+           03 WS-EXTRACT-T-RECS    PIC 9(05) COMP-3 VALUE ZEROES.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           DISPLAY '*** Enter Date From YYYYMMDD: '
+           ACCEPT WS-DATE-FROM-NUM
+           DISPLAY '*** Enter Date To YYYYMMDD (blank=no limit): '
+           ACCEPT WS-DATE-TO-NUM
+           IF WS-DATE-TO-NUM = ZEROS
+             MOVE 99999999        TO WS-DATE-TO-NUM
+           END-IF
+           DISPLAY '*** WS-DATE-FROM-NUM: ' WS-DATE-FROM-NUM
+           DISPLAY '*** WS-DATE-TO-NUM: '   WS-DATE-TO-NUM
+      *
+           OPEN INPUT  COVID19D-FILE
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN OUTPUT COVID19CSV-EXTRACT
+      *
+           MOVE WS-DATE-FROM-NUM    TO CV-DATE
+           START COVID19D-FILE KEY IS NOT LESS THAN CV-DATE
+             INVALID KEY
+               MOVE 'Y'               TO LASTREC
+           END-START
+           .
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+                IF WS-CURR-DATE-NUM > WS-DATE-TO-NUM
+                  MOVE 'Y'              TO LASTREC
+                ELSE
+                  PERFORM WRITE-EXTRACT-RECORD
+                  PERFORM READ-RECORD
+                END-IF
+            END-PERFORM
+           .
+      *
+       WRITE-TRAILERS.
+           DISPLAY '*** COV1908 Extract Records Written: '
+                   WS-EXTRACT-T-RECS
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COVID19D-FILE
+                        COUNTRYS-FILE
+                        COVID19CSV-EXTRACT
+           GOBACK
+           .
+      *
+       READ-RECORD.
+           READ COVID19D-FILE NEXT RECORD
+                AT END       MOVE 'Y' TO LASTREC
+                NOT AT END
+                  MOVE CV-DATE-YEAR  TO WS-CURR-YEAR
+                  MOVE CV-DATE-MONTH TO WS-CURR-MONTH
+                  MOVE CV-DATE-DAY   TO WS-CURR-DAY
+           END-READ
+           .
+      *
+       WRITE-EXTRACT-RECORD.
+           MOVE CV-CODE         TO C-CODE
+           READ COUNTRYS-FILE
+               INVALID KEY MOVE SPACES TO C-NAME
+           END-READ
+      *
+           MOVE CV-CODE             TO EXT-CODE
+           MOVE C-NAME              TO EXT-NAME
+           STRING CV-DATE-YEAR '-' CV-DATE-MONTH '-' CV-DATE-DAY
+                  DELIMITED BY SIZE
+                  INTO EXT-DATE
+           END-STRING
+           MOVE CV-NEW-CONFIRMED    TO EXT-NEW-CONFIRMED
+           MOVE CV-TOTAL-CONFIRMED  TO EXT-TOTAL-CONFIRMED
+           MOVE CV-NEW-DEATHS       TO EXT-NEW-DEATHS
+           MOVE CV-TOTAL-DEATHS     TO EXT-TOTAL-DEATHS
+           MOVE CV-NEW-RECOVERED    TO EXT-NEW-RECOVERED
+           MOVE CV-TOTAL-RECOVERED  TO EXT-TOTAL-RECOVERED
+           MOVE CV-ACTIVE-CASES     TO EXT-ACTIVE-CASES
+      *
+           WRITE COVID19CSV-EXTRACT-REC
+           IF WS-EXTRACT-STATUS > 0
+             DISPLAY '*** Error writing COVID19CSV-EXTRACT: '
+                     WS-EXTRACT-STATUS
+           ELSE
+             ADD 1                  TO WS-EXTRACT-T-RECS
+           END-IF
+           .
+      *
