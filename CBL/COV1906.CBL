@@ -0,0 +1,228 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1906.
+       AUTHOR.        Georges B.
+      *Batch Maintenance Program for the COUNTRYS master ...
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT COUNTRYS-FILE ASSIGN COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *
+           SELECT COUNTRYS-MAINT-AUDIT ASSIGN COV19MAU
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-AUDIT-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       FD  COUNTRYS-MAINT-AUDIT
+           RECORDING MODE IS F
+           .
+       01  COUNTRYS-MAINT-AUDIT-REC.
+           03 MAU-RUN-TIMESTAMP     PIC X(19).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-FUNCTION          PIC X(01).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-CODE              PIC X(05).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-BEFORE-NAME       PIC X(50).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-BEFORE-SLUG       PIC X(50).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-AFTER-NAME        PIC X(50).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-AFTER-SLUG        PIC X(50).
+           03 FILLER                PIC X(01) VALUE SPACE.
+           03 MAU-RESULT            PIC X(20).
+      *------------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COUNTRYS-STATUS       PIC 99 VALUE ZEROS.
+       01  WS-AUDIT-STATUS          PIC 99 VALUE ZEROS.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-RUN==.
+      *
+       01  WS-FLAGS.
+           03 WS-FUNCTION            PIC X VALUE SPACE.
+      *    A=ADD, C=CORRECT, D=DELETE ***
+            88 WS-FUNCTION-ADD       VALUE 'A'.
+            88 WS-FUNCTION-CORRECT   VALUE 'C'.
+            88 WS-FUNCTION-DELETE    VALUE 'D'.
+            88 WS-FUNCTION-VALID     VALUES 'A' 'C' 'D'.
+           03 WS-FILE-ERROR          PIC X VALUE 'N'.
+            88 WS-FILE-ERROR-FOUND   VALUE 'Y'.
+           03 WS-BEFORE-FLAG         PIC X VALUE 'N'.
+            88 WS-BEFORE-REC-FOUND   VALUE 'Y'.
+      *
+       01  WS-PARMS.
+           03 WS-IN-CODE             PIC X(05) VALUE SPACES.
+           03 WS-IN-NAME             PIC X(50) VALUE SPACES.
+           03 WS-IN-SLUG             PIC X(50) VALUE SPACES.
+      *
+       01  WS-BEFORE-IMAGE.
+           03 WS-BEFORE-NAME         PIC X(50) VALUE SPACES.
+           03 WS-BEFORE-SLUG         PIC X(50) VALUE SPACES.
+      *
+       01  WS-RESULT                 PIC X(20) VALUE SPACES.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       MAIN.
+           ACCEPT WS-FUNCTION
+           DISPLAY '*** WS-FUNCTION: ' WS-FUNCTION
+           IF NOT WS-FUNCTION-VALID
+             DISPLAY '*** ERROR WS-FUNCTION is Missing or not Valid'
+             EXIT PARAGRAPH
+           END-IF
+           ACCEPT WS-IN-CODE
+           DISPLAY '*** WS-IN-CODE: ' WS-IN-CODE
+           IF WS-FUNCTION-ADD OR WS-FUNCTION-CORRECT
+             ACCEPT WS-IN-NAME
+             ACCEPT WS-IN-SLUG
+           END-IF
+           PERFORM OPEN-FILES
+           IF WS-FILE-ERROR-FOUND
+             EXIT PARAGRAPH
+           END-IF
+           PERFORM PROCESS-TRANSACTION
+           PERFORM CLOSE-FILES
+           .
+      *
+       MAIN-STOP.
+           GOBACK
+           .
+      *
+       OPEN-FILES.
+           OPEN I-O COUNTRYS-FILE
+           IF WS-COUNTRYS-STATUS > 0
+             DISPLAY '*** ERROR OPENING COUNTRYS-FILE-STATUS: '
+                     WS-COUNTRYS-STATUS
+             MOVE 'Y'             TO WS-FILE-ERROR
+           END-IF
+           .
+      *
+       CLOSE-FILES.
+           CLOSE COUNTRYS-FILE
+           .
+      *
+       PROCESS-TRANSACTION.
+           MOVE WS-IN-CODE         TO C-CODE
+           MOVE 'N'                TO WS-BEFORE-FLAG
+           MOVE SPACES             TO WS-BEFORE-NAME WS-BEFORE-SLUG
+           READ COUNTRYS-FILE
+                INVALID KEY     CONTINUE
+                NOT INVALID KEY
+                   MOVE 'Y'         TO WS-BEFORE-FLAG
+                   MOVE C-NAME      TO WS-BEFORE-NAME
+                   MOVE C-SLUG      TO WS-BEFORE-SLUG
+           END-READ
+      *
+           EVALUATE TRUE
+             WHEN WS-FUNCTION-ADD
+               PERFORM ADD-COUNTRY
+             WHEN WS-FUNCTION-CORRECT
+               PERFORM CORRECT-COUNTRY
+             WHEN WS-FUNCTION-DELETE
+               PERFORM DELETE-COUNTRY
+           END-EVALUATE
+           PERFORM WRITE-MAINT-AUDIT
+           .
+      *
+       ADD-COUNTRY.
+           IF WS-BEFORE-REC-FOUND
+             DISPLAY '*** ERROR COUNTRYS CODE ALREADY EXISTS: '
+                     WS-IN-CODE
+             MOVE 'REJECTED-DUPLICATE'  TO WS-RESULT
+           ELSE
+             MOVE WS-IN-CODE         TO C-CODE
+             MOVE WS-IN-NAME         TO C-NAME
+             MOVE WS-IN-SLUG         TO C-SLUG
+             WRITE COUNTRYS-REC
+             IF WS-COUNTRYS-STATUS > 0
+               DISPLAY '*** ERROR WRITE COUNTRYS: ' WS-COUNTRYS-STATUS
+               MOVE 'FAILED'            TO WS-RESULT
+             ELSE
+               MOVE 'ADDED'             TO WS-RESULT
+             END-IF
+           END-IF
+           .
+      *
+       CORRECT-COUNTRY.
+           IF NOT WS-BEFORE-REC-FOUND
+             DISPLAY '*** ERROR COUNTRYS CODE NOT FOUND: ' WS-IN-CODE
+             MOVE 'REJECTED-NOTFOUND'   TO WS-RESULT
+           ELSE
+             MOVE WS-IN-NAME         TO C-NAME
+             MOVE WS-IN-SLUG         TO C-SLUG
+             REWRITE COUNTRYS-REC
+             IF WS-COUNTRYS-STATUS > 0
+               DISPLAY '*** ERROR REWRITE COUNTRYS: ' WS-COUNTRYS-STATUS
+               MOVE 'FAILED'            TO WS-RESULT
+             ELSE
+               MOVE 'CORRECTED'         TO WS-RESULT
+             END-IF
+           END-IF
+           .
+      *
+       DELETE-COUNTRY.
+           IF NOT WS-BEFORE-REC-FOUND
+             DISPLAY '*** ERROR COUNTRYS CODE NOT FOUND: ' WS-IN-CODE
+             MOVE 'REJECTED-NOTFOUND'   TO WS-RESULT
+           ELSE
+             DELETE COUNTRYS-FILE RECORD
+             IF WS-COUNTRYS-STATUS > 0
+               DISPLAY '*** ERROR DELETE COUNTRYS: ' WS-COUNTRYS-STATUS
+               MOVE 'FAILED'            TO WS-RESULT
+             ELSE
+               MOVE 'DELETED'           TO WS-RESULT
+             END-IF
+           END-IF
+           .
+      *
+       WRITE-MAINT-AUDIT.
+           MOVE FUNCTION CURRENT-DATE  TO WS-RUN-DATE-DATA
+           MOVE SPACES                 TO COUNTRYS-MAINT-AUDIT-REC
+           STRING WS-RUN-YEAR    '-'  WS-RUN-MONTH  '-'  WS-RUN-DAY
+                  ' '
+                  WS-RUN-HOURS   ':'  WS-RUN-MINUTES ':' WS-RUN-SECONDS
+                  DELIMITED BY SIZE
+                  INTO MAU-RUN-TIMESTAMP
+           END-STRING
+           MOVE WS-FUNCTION             TO MAU-FUNCTION
+           MOVE WS-IN-CODE               TO MAU-CODE
+           MOVE WS-BEFORE-NAME           TO MAU-BEFORE-NAME
+           MOVE WS-BEFORE-SLUG           TO MAU-BEFORE-SLUG
+           IF WS-FUNCTION-DELETE
+             MOVE SPACES                TO MAU-AFTER-NAME MAU-AFTER-SLUG
+           ELSE
+             MOVE WS-IN-NAME             TO MAU-AFTER-NAME
+             MOVE WS-IN-SLUG             TO MAU-AFTER-SLUG
+           END-IF
+           MOVE WS-RESULT                TO MAU-RESULT
+           OPEN EXTEND COUNTRYS-MAINT-AUDIT
+           IF WS-AUDIT-STATUS = 35
+             OPEN OUTPUT COUNTRYS-MAINT-AUDIT
+           END-IF
+           WRITE COUNTRYS-MAINT-AUDIT-REC
+           IF WS-AUDIT-STATUS > 0
+             DISPLAY '*** Error writing COUNTRYS-MAINT-AUDIT: '
+                     WS-AUDIT-STATUS
+           END-IF
+           CLOSE COUNTRYS-MAINT-AUDIT
+           .
+      *
